@@ -0,0 +1,30 @@
+
+      ******************************************************************
+      *                    *** BOOK CADASTRO ***                       *
+      *----------------------------------------------------------------*
+      *     TAMANHO DO REGISTRO: 130 BYTES
+      *----------------------------------------------------------------*
+      *     ARQUIVO DE SUSPENSE DA EXTRACAO EXT01112. RECEBE OS         *
+      *     REGISTROS DO ENT01112 REJEITADOS NA VALIDACAO (DATA DE      *
+      *     CONTROLE OU ESCRITORIO AUSENTE/INVALIDO), PARA CORRECAO NA  *
+      *     ORIGEM E RESUBMISSAO.                                      *
+      *----------------------------------------------------------------*
+      *     NOME DO CAMPO           DESCRICAO
+      *------------------------     -----------
+      *     ARQSUS01-COD-FUNCI      Codigo do funcionario
+      *     ARQSUS01-NOM-FUNCI      Nome do funcionario
+      *     ARQSUS01-NOM-ESCRT      Nome do escritorio do funcionario
+      *     ARQSUS01-DAT-COINT      Data de controle interna
+      *     ARQSUS01-COD-MOTIVO     Codigo do motivo da rejeicao
+      *     ARQSUS01-DSC-MOTIVO     Descricao do motivo da rejeicao
+      *----------------------------------------------------------------*
+          01 ARQSUS01-REGISTRO.
+             03 ARQSUS01-COD-FUNCI            PIC X(08).
+             03 ARQSUS01-NOM-FUNCI            PIC X(50).
+             03 ARQSUS01-NOM-ESCRT            PIC X(30).
+             03 ARQSUS01-DAT-COINT            PIC X(10).
+             03 ARQSUS01-COD-MOTIVO           PIC X(02).
+                 88 ARQSUS01-MOT-DATA-AUSENTE     VALUE '01'.
+                 88 ARQSUS01-MOT-DATA-INVALIDA    VALUE '02'.
+                 88 ARQSUS01-MOT-ESCRT-AUSENTE    VALUE '03'.
+             03 ARQSUS01-DSC-MOTIVO           PIC X(30).
