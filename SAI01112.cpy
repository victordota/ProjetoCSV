@@ -2,23 +2,47 @@
       ******************************************************************
       *                    *** BOOK CADASTRO ***                       *
       *----------------------------------------------------------------*
-      *     TAMANHO DO REGISTRO: 92 BYTES
+      *     TAMANHO DO REGISTRO: 101 BYTES
       *----------------------------------------------------------------*
       *     NOME DO CAMPO         DESCRICAO
       *------------------------   -----------
+      *     ARQSAI01-TIPO-REG     Tipo de registro (H=cabecalho,
+      *                           D=detalhe, T=rodape/trailer)
+      *     ARQSAI01-COD-FUNCI    Codigo do funcionario (ENT01112)
       *     ARQSAI01-NOM-FUNCI    Nome do funcionario
       *     ARQSAI01-NOM-EFUNC    Nome do escritorio do funcionario
       *     ARQSAI01-DAT-COINT    Data de controle interna
       *----------------------------------------------------------------*
           01 ARQSAI01-REGISTRO.
+             03 ARQSAI01-TIPO-REG             PIC X(01) VALUE 'D'.
+                 88 ARQSAI01-TIPO-CABECALHO       VALUE 'H'.
+                 88 ARQSAI01-TIPO-DETALHE         VALUE 'D'.
+                 88 ARQSAI01-TIPO-RODAPE          VALUE 'T'.
+             03 ARQSAI01-COD-FUNCI            PIC X(08).
              03 ARQSAI01-NOM-FUNCI            PIC X(50).
              03 FILLER                        PIC X(01).
              03 ARQSAI01-NOM-ESCRT            PIC X(30).
              03 FILLER                        PIC X(01).
              03 ARQSAI01-DAT-COINT            PIC X(10).
-             03 ARQSAI01-DAT-COINT-O      REDEFINES ARQSAI01-DAT-COINT.       
+             03 ARQSAI01-DAT-COINT-O      REDEFINES ARQSAI01-DAT-COINT.
                  07 ARQSAI01-DAT-DD          PIC 9(02).
                  07 FILLER                   PIC X.
                  07 ARQSAI01-DAT-MM          PIC 9(02).
                  07 FILLER                   PIC X.
-                 07 ARQSAI01-DAT-AA          PIC 9(04). 
+                 07 ARQSAI01-DAT-AA          PIC 9(04).
+      *----------------------------------------------------------------*
+      *     CABECALHO DE CONTROLE DO ARQUIVO SAI01112 (1o REGISTRO)    *
+      *----------------------------------------------------------------*
+          01 ARQSAI01-CABECALHO.
+             03 ARQSAI01-CAB-TIPO-REG    PIC X(01) VALUE 'H'.
+             03 ARQSAI01-CAB-ID-ARQ      PIC X(08) VALUE 'SAI01112'.
+             03 ARQSAI01-CAB-DAT-EXEC    PIC X(10) VALUE SPACES.
+             03 FILLER                  PIC X(82).
+      *----------------------------------------------------------------*
+      *     RODAPE/TRAILER DE CONTROLE DO ARQUIVO SAI01112 (ULTIMO)    *
+      *----------------------------------------------------------------*
+          01 ARQSAI01-RODAPE.
+             03 ARQSAI01-ROD-TIPO-REG    PIC X(01) VALUE 'T'.
+             03 ARQSAI01-ROD-QT-REGISTROS PIC 9(08) VALUE ZEROS.
+             03 ARQSAI01-ROD-HASH-COD-FUNCI PIC 9(15) VALUE ZEROS.
+             03 FILLER                  PIC X(77).
