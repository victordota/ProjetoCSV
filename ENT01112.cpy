@@ -2,7 +2,7 @@
       ******************************************************************
       *                    *** BOOK CADASTRO ***                       *
       *----------------------------------------------------------------*
-      *     TAMANHO DO REGISTRO: 168 BYTES
+      *     TAMANHO DO REGISTRO: 179 BYTES
       *----------------------------------------------------------------*
       *     NOME DO CAMPO         DESCRICAO
       *------------------------   -----------
@@ -12,6 +12,8 @@
       *     ARQENT01-COD-DPTFN    Codigo do departamento do funcionario
       *     ARQENT01-NOM-DPTFN    Nome do departamento do funcionário
       *     ARQENT01-DAT-COINT    Data de controle interna
+      *     ARQENT01-SIT-FUNCI    Situacao do funcionario (A/I)
+      *     ARQENT01-DAT-DEMIS    Data de demissao do funcionario
       *
       *----------------------------------------------------------------*
           01 ARQENT01-REGISTRO.
@@ -20,11 +22,15 @@
              03 ARQENT01-NOM-ESCRT            PIC X(30).
              03 ARQENT01-COD-DPTFN            PIC X(15).
              03 ARQENT01-NOM-DPTFN            PIC X(55).
-             03 ARQENT01-DAT-COINT            PIC X(10) VALUE SPACES.  
-             03 ARQENT01-DAT-COINT-O      REDEFINES ARQENT01-DAT-COINT.       
+             03 ARQENT01-DAT-COINT            PIC X(10) VALUE SPACES.
+             03 ARQENT01-DAT-COINT-O      REDEFINES ARQENT01-DAT-COINT.
                  07 ARQENT01-DAT-DD          PIC 9(02).
                  07 FILLER                   PIC X.
                  07 ARQENT01-DAT-MM          PIC 9(02).
                  07 FILLER                   PIC X.
                  07 ARQENT01-DAT-AA          PIC 9(04).
+             03 ARQENT01-SIT-FUNCI            PIC X(01) VALUE 'A'.
+                 88 ARQENT01-SIT-ATIVO            VALUE 'A'.
+                 88 ARQENT01-SIT-INATIVO          VALUE 'I'.
+             03 ARQENT01-DAT-DEMIS             PIC X(10) VALUE SPACES.
       *      03 FILLER                       PIC X(7).
