@@ -0,0 +1,1459 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXT01112.
+000300 AUTHOR.        E.SANTANA.
+000400 INSTALLATION.  DEPTO DE SISTEMAS - FOLHA DE PAGAMENTO.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PROGRAMA .: EXT01112                                       *
+001000*    FUNCAO   .: EXTRAI O CADASTRO DE FUNCIONARIOS (ENT01112)    *
+001100*                PARA O ARQUIVO DE SAIDA (SAI01112), GERANDO     *
+001200*                O EXTRATO UTILIZADO PELAS AREAS DE NEGOCIO.     *
+001300*                                                                *
+001400*    REGISTRO DE ALTERACOES                                     *
+001500*    ----------------------------------------------------------- *
+001600*    DATA       AUTOR     DESCRICAO                              *
+001700*    ---------- --------- ------------------------------------- *
+001800*    09/08/2026 EAS       PROGRAMA ORIGINAL. LE O ENT01112 E     *
+001900*                         GRAVA O SAI01112, DESPREZANDO OS       *
+002000*                         FUNCIONARIOS MARCADOS COMO INATIVOS    *
+002100*                         (ARQENT01-SIT-FUNCI = 'I').            *
+002200*    09/08/2026 EAS       INCLUIDO CABECALHO/RODAPE DE CONTROLE  *
+002300*                         NO SAI01112 (QUANTIDADE E HASH DO      *
+002400*                         COD-FUNCI) E RELATORIO DE RECONCI-     *
+002500*                         LIACAO ENTRADA X SAIDA (RELCTL1).      *
+002550*    09/08/2026 EAS       INCLUIDO CARTAO DE PARAMETROS          *
+002560*                         (EXTPARM) PARA SELECIONAR O FORMATO    *
+002570*                         DE DATA GRAVADO EM ARQSAI01-DAT-COINT  *
+002580*                         (DDMMAAAA OU ISO AAAA-MM-DD).          *
+002590*    09/08/2026 EAS       INCLUIDO RESUMO DE EFETIVO POR         *
+002591*                         DEPARTAMENTO (RELDEPTO) E CHECKPOINT/  *
+002592*                         RESTART DA EXTRACAO (CKPOINT1).        *
+002593*    09/08/2026 EAS       INCLUIDO ARQUIVO DE SUSPENSE           *
+002594*                         (SUSP1112) PARA OS REGISTROS COM       *
+002595*                         DATA DE CONTROLE OU ESCRITORIO         *
+002596*                         INVALIDOS/AUSENTES.                   *
+002597*    09/08/2026 EAS       INCLUIDO ARQCSV01, VARIANTE REALMENTE  *
+002598*                         DELIMITADA POR VIRGULA DO SAI01112,    *
+002599*                         COM LINHA DE CABECALHO (NOME,          *
+002601*                         ESCRITORIO, DATA DE CONTROLE).         *
+002603*    09/08/2026 EAS       INCLUIDO ARQSAI01-COD-FUNCI NO LAYOUT  *
+002604*                         DO SAI01112, PARA RASTREAR CADA LINHA  *
+002605*                         DO EXTRATO AO REGISTRO DE ORIGEM.      *
+002606*    09/08/2026 EAS       INCLUIDO UM ARQUIVO DE SAIDA POR        *
+002607*                         ESCRITORIO (ARQOFC01 A ARQOFC10),       *
+002608*                         LIMITADO A 10 ESCRITORIOS DISTINTOS     *
+002609*                         POR EXECUCAO.                           *
+002610*    09/08/2026 EAS       INCLUIDO RELATORIO DE AUDITORIA DIA A   *
+002611*                         DIA DO CADASTRO (RELAUD1), COMPARANDO   *
+002612*                         O ENT01112 DESTA EXECUCAO COM O         *
+002613*                         HISTORICO DA EXECUCAO ANTERIOR          *
+002614*                         (HIST1112), POR ARQENT01-COD-FUNCI.     *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 SPECIAL-NAMES.
+003300     DECIMAL-POINT IS COMMA.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT ARQENT01  ASSIGN TO ARQENT01
+003700                      ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT ARQSAI01  ASSIGN TO ARQSAI01
+004000                      ORGANIZATION IS LINE SEQUENTIAL.
+004100
+004200     SELECT RELCTL1   ASSIGN TO RELCTL1
+004300                      ORGANIZATION IS LINE SEQUENTIAL.
+004310
+004320     SELECT EXTPARM   ASSIGN TO EXTPARM
+004330                      ORGANIZATION IS LINE SEQUENTIAL
+004340                      FILE STATUS  IS EXT-FS-EXTPARM.
+004350
+004360     SELECT RELDEPTO  ASSIGN TO RELDEPTO
+004370                      ORGANIZATION IS LINE SEQUENTIAL.
+004380
+004390     SELECT CKPOINT1  ASSIGN TO CKPOINT1
+004391                      ORGANIZATION IS LINE SEQUENTIAL
+004392                      FILE STATUS  IS EXT-FS-CKPOINT.
+004393
+004394     SELECT SUSP1112  ASSIGN TO SUSP1112
+004395                      ORGANIZATION IS LINE SEQUENTIAL.
+004396
+004397     SELECT ARQCSV01  ASSIGN TO ARQCSV01
+004398                      ORGANIZATION IS LINE SEQUENTIAL.
+004399
+004401     SELECT ARQOFC01  ASSIGN TO SAIOFC01
+004402                      ORGANIZATION IS LINE SEQUENTIAL
+004402                      FILE STATUS  IS EXT-FS-ARQOFC.
+004403     SELECT ARQOFC02  ASSIGN TO SAIOFC02
+004404                      ORGANIZATION IS LINE SEQUENTIAL
+004404                      FILE STATUS  IS EXT-FS-ARQOFC.
+004405     SELECT ARQOFC03  ASSIGN TO SAIOFC03
+004406                      ORGANIZATION IS LINE SEQUENTIAL
+004406                      FILE STATUS  IS EXT-FS-ARQOFC.
+004407     SELECT ARQOFC04  ASSIGN TO SAIOFC04
+004408                      ORGANIZATION IS LINE SEQUENTIAL
+004408                      FILE STATUS  IS EXT-FS-ARQOFC.
+004409     SELECT ARQOFC05  ASSIGN TO SAIOFC05
+004410                      ORGANIZATION IS LINE SEQUENTIAL
+004410                      FILE STATUS  IS EXT-FS-ARQOFC.
+004411     SELECT ARQOFC06  ASSIGN TO SAIOFC06
+004412                      ORGANIZATION IS LINE SEQUENTIAL
+004412                      FILE STATUS  IS EXT-FS-ARQOFC.
+004413     SELECT ARQOFC07  ASSIGN TO SAIOFC07
+004414                      ORGANIZATION IS LINE SEQUENTIAL
+004414                      FILE STATUS  IS EXT-FS-ARQOFC.
+004415     SELECT ARQOFC08  ASSIGN TO SAIOFC08
+004416                      ORGANIZATION IS LINE SEQUENTIAL
+004416                      FILE STATUS  IS EXT-FS-ARQOFC.
+004417     SELECT ARQOFC09  ASSIGN TO SAIOFC09
+004418                      ORGANIZATION IS LINE SEQUENTIAL
+004418                      FILE STATUS  IS EXT-FS-ARQOFC.
+004419     SELECT ARQOFC10  ASSIGN TO SAIOFC10
+004420                      ORGANIZATION IS LINE SEQUENTIAL
+004420                      FILE STATUS  IS EXT-FS-ARQOFC.
+004421
+004422     SELECT HIST1112  ASSIGN TO HIST1112
+004423                      ORGANIZATION IS LINE SEQUENTIAL
+004424                      FILE STATUS  IS EXT-FS-HIST1112.
+004425
+004426     SELECT RELAUD1   ASSIGN TO RELAUD1
+004427                      ORGANIZATION IS LINE SEQUENTIAL.
+004428
+004429     SELECT HISTGER1  ASSIGN TO HISTGER1
+004430                      ORGANIZATION IS LINE SEQUENTIAL.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ARQENT01
+004800     RECORDING MODE IS F.
+004900 COPY ENT01112.
+005000
+005100 FD  ARQSAI01
+005200     RECORDING MODE IS F.
+005300 COPY SAI01112.
+005400
+005500 FD  RELCTL1
+005600     RECORDING MODE IS F.
+005700 01  RELCTL1-REGISTRO               PIC X(80).
+005750
+005760 FD  EXTPARM
+005770     RECORDING MODE IS F.
+005780 01  EXTPARM-REGISTRO.
+005790     03 EXTPARM-FORMATO-DATA         PIC X(01).
+005800     03 FILLER                       PIC X(79).
+005850
+005860 FD  RELDEPTO
+005870     RECORDING MODE IS F.
+005880 01  RELDEPTO-REGISTRO              PIC X(80).
+005891
+005892 FD  CKPOINT1
+005893     RECORDING MODE IS F.
+005894 01  CKPOINT1-REGISTRO.
+005895     03 CKPT-COD-FUNCI               PIC X(08).
+005896     03 CKPT-QT-GRAVADOS             PIC 9(08).
+005897     03 CKPT-HASH-COD-FUNCI          PIC 9(15).
+005898     03 FILLER                       PIC X(47).
+005899
+005901 FD  SUSP1112
+005902     RECORDING MODE IS F.
+005903 COPY SUS01112.
+005904
+005905 FD  ARQCSV01
+005906     RECORDING MODE IS F.
+005907 01  ARQCSV01-REGISTRO              PIC X(150).
+005908
+005909 FD  ARQOFC01
+005910     RECORDING MODE IS F.
+005911 01  ARQOFC01-REGISTRO              PIC X(101).
+005912
+005913 FD  ARQOFC02
+005914     RECORDING MODE IS F.
+005915 01  ARQOFC02-REGISTRO              PIC X(101).
+005916
+005917 FD  ARQOFC03
+005918     RECORDING MODE IS F.
+005919 01  ARQOFC03-REGISTRO              PIC X(101).
+005920
+005921 FD  ARQOFC04
+005922     RECORDING MODE IS F.
+005923 01  ARQOFC04-REGISTRO              PIC X(101).
+005924
+005925 FD  ARQOFC05
+005926     RECORDING MODE IS F.
+005927 01  ARQOFC05-REGISTRO              PIC X(101).
+005928
+005929 FD  ARQOFC06
+005930     RECORDING MODE IS F.
+005931 01  ARQOFC06-REGISTRO              PIC X(101).
+005932
+005933 FD  ARQOFC07
+005934     RECORDING MODE IS F.
+005935 01  ARQOFC07-REGISTRO              PIC X(101).
+005936
+005937 FD  ARQOFC08
+005938     RECORDING MODE IS F.
+005939 01  ARQOFC08-REGISTRO              PIC X(101).
+005940
+005941 FD  ARQOFC09
+005942     RECORDING MODE IS F.
+005943 01  ARQOFC09-REGISTRO              PIC X(101).
+005944
+005945 FD  ARQOFC10
+005946     RECORDING MODE IS F.
+005947 01  ARQOFC10-REGISTRO              PIC X(101).
+005948
+005958 FD  HIST1112
+005959     RECORDING MODE IS F.
+005961 COPY HIS01112.
+005962
+005963 FD  RELAUD1
+005964     RECORDING MODE IS F.
+005965 01  RELAUD1-REGISTRO               PIC X(80).
+005966
+005968 FD  HISTGER1
+005969     RECORDING MODE IS F.
+005970 01  HISTGER1-REGISTRO              PIC X(144).
+005971
+005967 WORKING-STORAGE SECTION.
+006000******************************************************************
+006100*    SWITCHES E CONTADORES GERAIS DO PROGRAMA                    *
+006200******************************************************************
+006300 77  EXT-SW-FIM-ARQENT01       PIC X(01) VALUE 'N'.
+006400     88 EXT-FIM-ARQENT01            VALUE 'S'.
+006500
+006600 77  EXT-QT-LIDOS              PIC 9(08) VALUE ZEROS.
+006700 77  EXT-QT-GRAVADOS           PIC 9(08) VALUE ZEROS.
+006800 77  EXT-QT-INATIVOS           PIC 9(08) VALUE ZEROS.
+006900
+007000******************************************************************
+007100*    CAMPOS DO CONTROLE DE LOTE (CABECALHO/RODAPE DO SAI01112)    *
+007200******************************************************************
+007300 77  EXT-HASH-COD-FUNCI        PIC 9(15) VALUE ZEROS.
+007400 77  EXT-COD-FUNCI-N           PIC 9(08) VALUE ZEROS.
+007500
+007600 01  EXT-DATA-SISTEMA.
+007700     03 EXT-DATA-SISTEMA-AAAA  PIC 9(04).
+007800     03 EXT-DATA-SISTEMA-MM    PIC 9(02).
+007900     03 EXT-DATA-SISTEMA-DD    PIC 9(02).
+008000
+008100 01  EXT-DATA-EXEC-EDIT        PIC X(10) VALUE SPACES.
+008120
+008140******************************************************************
+008150*    PARAMETRO DE FORMATO DE DATA DE SAIDA (CARTAO EXTPARM)       *
+008160******************************************************************
+008170 77  EXT-FS-EXTPARM            PIC X(02) VALUE '00'.
+008180
+008190 77  EXT-FORMATO-DATA          PIC X(01) VALUE '1'.
+008195     88 EXT-FORMATO-DDMMAAAA        VALUE '1'.
+008196     88 EXT-FORMATO-ISO             VALUE '2'.
+008200
+008210******************************************************************
+008220*    TABELA DE ACUMULACAO DO RESUMO DE EFETIVO POR DEPARTAMENTO   *
+008230******************************************************************
+008240 77  EXT-QT-DEPTOS             PIC 9(04) VALUE ZEROS.
+008241 77  EXT-MAX-DEPTOS            PIC 9(04) VALUE 200.
+008242 77  EXT-QT-TOTAL-ATIVOS       PIC 9(08) VALUE ZEROS.
+008243 77  EXT-IX-DEPTO-ATUAL        PIC 9(04) VALUE ZEROS.
+008244 77  EXT-QT-REG-SEM-DEPTO      PIC 9(08) VALUE ZEROS.
+008260
+008270 01  EXT-TAB-DEPTO.
+008280     03 EXT-DEPTO OCCURS 200 TIMES INDEXED BY EXT-IX-DEPTO.
+008290        05 EXT-DEPTO-NOME      PIC X(55).
+008300        05 EXT-DEPTO-QTD       PIC 9(08).
+008310
+008320 77  EXT-SW-DEPTO-ACHADO       PIC X(01) VALUE 'N'.
+008330     88 EXT-DEPTO-ACHADO            VALUE 'S'.
+008340
+008350 77  EXT-IX-A                  PIC 9(04) VALUE ZEROS.
+008360 77  EXT-IX-B                  PIC 9(04) VALUE ZEROS.
+008370 77  EXT-SW-TROCOU             PIC X(01) VALUE 'N'.
+008380     88 EXT-TROCOU                  VALUE 'S'.
+008390
+008400 01  EXT-DEPTO-TEMP.
+008410     03 EXT-DEPTO-TEMP-NOME    PIC X(55).
+008420     03 EXT-DEPTO-TEMP-QTD     PIC 9(08).
+008430
+008440******************************************************************
+008450*    CAMPOS DE CHECKPOINT/RESTART DA EXTRACAO                    *
+008460******************************************************************
+008470 77  EXT-FS-CKPOINT            PIC X(02) VALUE '00'.
+008480
+008490 77  EXT-SW-RESTART            PIC X(01) VALUE 'N'.
+008500     88 EXT-RESTART                 VALUE 'S'.
+008510
+008520 77  EXT-CKPT-COD-FUNCI        PIC X(08) VALUE SPACES.
+008530 77  EXT-QT-SKIP-CKPT          PIC 9(08) VALUE ZEROS.
+008535 77  EXT-QT-GRAVADOS-EXEC      PIC 9(08) VALUE ZEROS.
+008560
+008581******************************************************************
+008582*    CAMPOS DA VALIDACAO / SUSPENSE DE REGISTROS INVALIDOS        *
+008583******************************************************************
+008584 77  EXT-QT-REJEITADOS         PIC 9(08) VALUE ZEROS.
+008585
+008586 77  EXT-SW-REG-INVALIDO       PIC X(01) VALUE 'N'.
+008587     88 EXT-REG-INVALIDO            VALUE 'S'.
+008588
+008589 77  EXT-COD-MOTIVO-REJ        PIC X(02) VALUE SPACES.
+008591
+008592******************************************************************
+008593*    CAMPOS DO DESDOBRAMENTO DO SAI01112 EM UM ARQUIVO POR        *
+008594*    ESCRITORIO (ARQOFC01 A ARQOFC10)                             *
+008595******************************************************************
+008596 77  EXT-QT-OFICINAS           PIC 9(02) VALUE ZEROS.
+008597 77  EXT-MAX-OFICINAS          PIC 9(02) VALUE 10.
+008598 77  EXT-QT-REG-SEM-OFC        PIC 9(08) VALUE ZEROS.
+008599
+008601 01  EXT-TAB-OFICINA.
+008602     03 EXT-OFICINA OCCURS 10 TIMES INDEXED BY EXT-IX-OFC.
+008603        05 EXT-OFC-NOME        PIC X(30).
+008604
+008605 77  EXT-SW-OFC-ACHADO         PIC X(01) VALUE 'N'.
+008606     88 EXT-OFC-ACHADO              VALUE 'S'.
+008607
+008608 77  EXT-IX-OFC-ATUAL          PIC 9(02) VALUE ZEROS.
+008609 77  EXT-FS-ARQOFC             PIC X(02) VALUE '00'.
+008611
+008612******************************************************************
+008613*    CAMPOS DA AUDITORIA DE ALTERACOES DO CADASTRO (HIST1112/     *
+008614*    RELAUD1), COMPARANDO O ENT01112 DESTA EXECUCAO COM O         *
+008615*    HISTORICO (SNAPSHOT) DA EXECUCAO ANTERIOR                    *
+008616******************************************************************
+008617 77  EXT-FS-HIST1112           PIC X(02) VALUE '00'.
+008618
+008619 77  EXT-SW-FIM-HIST           PIC X(01) VALUE 'N'.
+008621     88 EXT-FIM-HIST                VALUE 'S'.
+008622 77  EXT-SW-FIM-HISTGER        PIC X(01) VALUE 'N'.
+008623     88 EXT-FIM-HISTGER             VALUE 'S'.
+008622
+008623 77  EXT-QT-HIST               PIC 9(04) VALUE ZEROS.
+008624 77  EXT-MAX-HIST              PIC 9(04) VALUE 1000.
+008625 77  EXT-QT-HIST-SEM-TAB       PIC 9(08) VALUE ZEROS.
+008625
+008626 01  EXT-TAB-HIST.
+008627     03 EXT-HIST OCCURS 1000 TIMES INDEXED BY EXT-IX-HIST.
+008628        05 EXT-HIST-COD-FUNCI  PIC X(08).
+008629        05 EXT-HIST-NOM-FUNCI  PIC X(50).
+008631        05 EXT-HIST-NOM-ESCRT  PIC X(30).
+008632        05 EXT-HIST-NOM-DPTFN  PIC X(55).
+008633        05 EXT-HIST-SIT-FUNCI  PIC X(01).
+008634        05 EXT-HIST-SW-ACHOU   PIC X(01).
+008635           88 EXT-HIST-ACHOU        VALUE 'S'.
+008636
+008637 77  EXT-SW-HIST-ACHADO        PIC X(01) VALUE 'N'.
+008638     88 EXT-HIST-ACHADO             VALUE 'S'.
+008639
+008641 77  EXT-IX-HIST-ATUAL         PIC 9(04) VALUE ZEROS.
+008642
+008643 77  EXT-AUD-TIPO-EVENTO       PIC X(10) VALUE SPACES.
+008644
+008645 77  EXT-QT-AUD-INCLUSOES      PIC 9(08) VALUE ZEROS.
+008646 77  EXT-QT-AUD-EXCLUSOES      PIC 9(08) VALUE ZEROS.
+008647 77  EXT-QT-AUD-ALTERACOES     PIC 9(08) VALUE ZEROS.
+008648 77  EXT-QT-AUD-SEM-HIST       PIC 9(08) VALUE ZEROS.
+
+008590 PROCEDURE DIVISION.
+008400******************************************************************
+008500*    0000-MAINLINE                                               *
+008600*    PARAGRAFO PRINCIPAL DO PROGRAMA                             *
+008700******************************************************************
+008800 0000-MAINLINE.
+008900
+009000     PERFORM 1000-INICIALIZA      THRU 1000-EXIT.
+009100     PERFORM 2000-PROCESSA        THRU 2000-EXIT
+009200             UNTIL EXT-FIM-ARQENT01.
+009300     PERFORM 3000-FINALIZA        THRU 3000-EXIT.
+009400
+009500     STOP RUN.
+009600
+009700******************************************************************
+009800*    1000-INICIALIZA                                             *
+009900*    ABRE OS ARQUIVOS, GRAVA O CABECALHO DE CONTROLE E LE O      *
+010000*    PRIMEIRO REGISTRO DE ENTRADA                                *
+010100******************************************************************
+010200 1000-INICIALIZA.
+010300
+010400     OPEN INPUT  ARQENT01.
+010600     OPEN OUTPUT RELCTL1.
+010620     OPEN OUTPUT RELAUD1.
+010700
+010710     PERFORM 1400-LE-CHECKPOINT   THRU 1400-EXIT.
+010750     PERFORM 1300-LE-PARAMETROS   THRU 1300-EXIT.
+010751     PERFORM 1500-LE-HISTORICO   THRU 1500-EXIT.
+010752     OPEN OUTPUT HISTGER1.
+010753     PERFORM 1600-GRAVA-CABECALHO-AUD THRU 1600-EXIT.
+010760
+010770     IF EXT-RESTART
+010780         OPEN EXTEND ARQSAI01
+010790         OPEN EXTEND ARQCSV01
+010795         OPEN EXTEND SUSP1112
+010800     ELSE
+010810         OPEN OUTPUT ARQSAI01
+010815         OPEN OUTPUT ARQCSV01
+010818         OPEN OUTPUT SUSP1112
+010816         PERFORM 1200-GRAVA-CABECALHO THRU 1200-EXIT
+010817         PERFORM 1250-GRAVA-CABECALHO-CSV THRU 1250-EXIT
+010820     END-IF.
+010900     PERFORM 1100-LER-ARQENT01    THRU 1100-EXIT.
+011000
+011100 1000-EXIT.
+011200     EXIT.
+011300
+011400******************************************************************
+011500*    1100-LER-ARQENT01                                           *
+011600*    LE UM REGISTRO DO CADASTRO DE ENTRADA                       *
+011700******************************************************************
+011800 1100-LER-ARQENT01.
+011900
+012000     READ ARQENT01
+012100         AT END
+012200             SET EXT-FIM-ARQENT01 TO TRUE
+012300         NOT AT END
+012400             ADD 1 TO EXT-QT-LIDOS
+012500     END-READ.
+012600
+012700 1100-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100*    1200-GRAVA-CABECALHO                                        *
+013200*    GRAVA O REGISTRO DE CABECALHO DE CONTROLE NO SAI01112        *
+013300******************************************************************
+013400 1200-GRAVA-CABECALHO.
+013500
+013550     MOVE SPACES              TO ARQSAI01-CABECALHO.
+013560     MOVE 'H'                 TO ARQSAI01-CAB-TIPO-REG.
+013570     MOVE 'SAI01112'          TO ARQSAI01-CAB-ID-ARQ.
+013600     ACCEPT EXT-DATA-SISTEMA FROM DATE YYYYMMDD.
+013700
+013800     STRING EXT-DATA-SISTEMA-DD   DELIMITED BY SIZE
+013900            '/'                   DELIMITED BY SIZE
+014000            EXT-DATA-SISTEMA-MM   DELIMITED BY SIZE
+014100            '/'                   DELIMITED BY SIZE
+014200            EXT-DATA-SISTEMA-AAAA DELIMITED BY SIZE
+014300       INTO EXT-DATA-EXEC-EDIT.
+014400
+014500     MOVE EXT-DATA-EXEC-EDIT   TO ARQSAI01-CAB-DAT-EXEC.
+014600
+014700     MOVE ARQSAI01-CABECALHO   TO ARQSAI01-REGISTRO.
+014800     WRITE ARQSAI01-REGISTRO.
+014900
+015000 1200-EXIT.
+015100     EXIT.
+015150
+015151******************************************************************
+015152*    1250-GRAVA-CABECALHO-CSV                                    *
+015153*    GRAVA A LINHA DE CABECALHO COM O NOME DAS COLUNAS NO         *
+015154*    ARQUIVO DELIMITADO POR VIRGULA (ARQCSV01)                    *
+015155******************************************************************
+015156 1250-GRAVA-CABECALHO-CSV.
+015157
+015158     MOVE SPACES TO ARQCSV01-REGISTRO.
+015159     STRING 'NOME,ESCRITORIO,DATA_CONTROLE'
+015160            DELIMITED BY SIZE INTO ARQCSV01-REGISTRO.
+015161     WRITE ARQCSV01-REGISTRO.
+015162
+015163 1250-EXIT.
+015164     EXIT.
+015165
+015166******************************************************************
+015170*    1300-LE-PARAMETROS                                          *
+015180*    LE O CARTAO DE PARAMETROS (EXTPARM) COM O FORMATO DE DATA    *
+015190*    DE SAIDA. SE O ARQUIVO NAO EXISTIR, MANTEM O DEFAULT         *
+015195*    (DDMMAAAA).                                                 *
+015200******************************************************************
+015210 1300-LE-PARAMETROS.
+015220
+015230     OPEN INPUT EXTPARM.
+015240
+015250     IF EXT-FS-EXTPARM NOT EQUAL '00'
+015260         GO TO 1300-EXIT
+015270     END-IF.
+015280
+015290     READ EXTPARM
+015300         AT END
+015310             CONTINUE
+015320         NOT AT END
+015330             MOVE EXTPARM-FORMATO-DATA TO EXT-FORMATO-DATA
+015340     END-READ.
+015350
+015360     CLOSE EXTPARM.
+015370
+015380 1300-EXIT.
+015390     EXIT.
+015400
+015410******************************************************************
+015420*    1400-LE-CHECKPOINT                                         *
+015430*    LE O ARQUIVO DE CHECKPOINT (CKPOINT1), SE EXISTIR, PARA      *
+015440*    RETOMAR UMA EXECUCAO INTERROMPIDA A PARTIR DO ULTIMO         *
+015450*    ARQENT01-COD-FUNCI PROCESSADO, SEM REPETIR GRAVACOES JA      *
+015460*    FEITAS NO SAI01112                                          *
+015470******************************************************************
+015480 1400-LE-CHECKPOINT.
+015490
+015500     OPEN INPUT CKPOINT1.
+015510
+015520     IF EXT-FS-CKPOINT NOT EQUAL '00'
+015530         GO TO 1400-EXIT
+015540     END-IF.
+015550
+015560     READ CKPOINT1
+015570         AT END
+015580             CONTINUE
+015590         NOT AT END
+015600             SET EXT-RESTART            TO TRUE
+015610             MOVE CKPT-COD-FUNCI        TO EXT-CKPT-COD-FUNCI
+015620             MOVE CKPT-QT-GRAVADOS      TO EXT-QT-GRAVADOS
+015630             MOVE CKPT-HASH-COD-FUNCI   TO EXT-HASH-COD-FUNCI
+015640     END-READ.
+015650
+015660     CLOSE CKPOINT1.
+015670
+015680 1400-EXIT.
+015690     EXIT.
+015700
+015701******************************************************************
+015702*    1500-LE-HISTORICO                                             *
+015703*    CARREGA EM MEMORIA O HISTORICO (SNAPSHOT) DO CADASTRO NA       *
+015704*    DATA DA EXECUCAO ANTERIOR (HIST1112), SE EXISTIR, PARA A       *
+015705*    AUDITORIA DE ALTERACOES DO CADASTRO (RELAUD1)                 *
+015706******************************************************************
+015707 1500-LE-HISTORICO.
+015708
+015709     OPEN INPUT HIST1112.
+015711
+015712     IF EXT-FS-HIST1112 NOT EQUAL '00'
+015713         GO TO 1500-EXIT
+015714     END-IF.
+015715
+015716     PERFORM 1510-LER-HIST       THRU 1510-EXIT.
+015717     PERFORM 1520-CARREGA-HIST   THRU 1520-EXIT
+015718             UNTIL EXT-FIM-HIST.
+015719
+015721     CLOSE HIST1112.
+015722
+015723 1500-EXIT.
+015724     EXIT.
+015725
+015726******************************************************************
+015727*    1510-LER-HIST                                                 *
+015728*    LE UM REGISTRO DO ARQUIVO DE HISTORICO (HIST1112)              *
+015729******************************************************************
+015731 1510-LER-HIST.
+015732
+015733     READ HIST1112
+015734         AT END
+015735             SET EXT-FIM-HIST TO TRUE
+015736     END-READ.
+015737
+015738 1510-EXIT.
+015739     EXIT.
+015741
+015742******************************************************************
+015743*    1520-CARREGA-HIST                                              *
+015744*    ARMAZENA O REGISTRO DE HISTORICO LIDO NA TABELA EM MEMORIA,    *
+015745*    SE HOUVER ESPACO, E LE O PROXIMO                              *
+015746******************************************************************
+015747 1520-CARREGA-HIST.
+015748
+015749     IF EXT-QT-HIST LESS EXT-MAX-HIST
+015750         ADD 1 TO EXT-QT-HIST
+015751         SET EXT-IX-HIST TO EXT-QT-HIST
+015752         MOVE ARQHIST01-COD-FUNCI
+015753           TO EXT-HIST-COD-FUNCI(EXT-IX-HIST)
+015754         MOVE ARQHIST01-NOM-FUNCI
+015755           TO EXT-HIST-NOM-FUNCI(EXT-IX-HIST)
+015756         MOVE ARQHIST01-NOM-ESCRT
+015757           TO EXT-HIST-NOM-ESCRT(EXT-IX-HIST)
+015758         MOVE ARQHIST01-NOM-DPTFN
+015759           TO EXT-HIST-NOM-DPTFN(EXT-IX-HIST)
+015760         MOVE ARQHIST01-SIT-FUNCI
+015761           TO EXT-HIST-SIT-FUNCI(EXT-IX-HIST)
+015762         MOVE 'N'
+015763           TO EXT-HIST-SW-ACHOU(EXT-IX-HIST)
+015765     ELSE
+015766         ADD 1 TO EXT-QT-HIST-SEM-TAB
+015764     END-IF.
+015759
+015760     PERFORM 1510-LER-HIST THRU 1510-EXIT.
+015761
+015762 1520-EXIT.
+015763     EXIT.
+015764
+015765******************************************************************
+015766*    1600-GRAVA-CABECALHO-AUD                                      *
+015767*    GRAVA O CABECALHO DO RELATORIO DE AUDITORIA DE ALTERACOES      *
+015768*    DO CADASTRO (RELAUD1)                                         *
+015769******************************************************************
+015769 1600-GRAVA-CABECALHO-AUD.
+015771
+015772     MOVE SPACES TO RELAUD1-REGISTRO.
+015773     STRING 'AUDITORIA DE ALTERACOES DO CADASTRO - EXT01112'
+015774            DELIMITED BY SIZE INTO RELAUD1-REGISTRO.
+015775     WRITE RELAUD1-REGISTRO.
+015776
+015777     MOVE SPACES TO RELAUD1-REGISTRO.
+015778     WRITE RELAUD1-REGISTRO.
+015779
+015781 1600-EXIT.
+015782     EXIT.
+015783
+015784******************************************************************
+015720*    2000-PROCESSA                                                *
+015730*    TRATA O REGISTRO CORRENTE E LE O PROXIMO                    *
+015740******************************************************************
+015750 2000-PROCESSA.
+015760
+015765     PERFORM 2080-AUDITA-REGISTRO THRU 2080-EXIT.
+015766
+015767     IF NOT ARQENT01-SIT-INATIVO
+015768         PERFORM 2050-VALIDA-REGISTRO THRU 2050-EXIT
+015769         IF NOT EXT-REG-INVALIDO
+015770             PERFORM 2200-ACUMULA-DEPTO THRU 2200-EXIT
+015771         END-IF
+015772     END-IF.
+015773
+015774     IF EXT-RESTART
+015780        AND ARQENT01-COD-FUNCI NOT GREATER EXT-CKPT-COD-FUNCI
+015790         ADD 1 TO EXT-QT-SKIP-CKPT
+015800     ELSE
+015810         IF ARQENT01-SIT-INATIVO
+015820             ADD 1 TO EXT-QT-INATIVOS
+015830         ELSE
+015836             IF EXT-REG-INVALIDO
+015837                 PERFORM 2060-GRAVA-REJEITO THRU 2060-EXIT
+015838             ELSE
+015840                 PERFORM 2100-MONTA-SAIDA THRU 2100-EXIT
+015839             END-IF
+015850         END-IF
+015860     END-IF.
+015870
+015880     PERFORM 1100-LER-ARQENT01 THRU 1100-EXIT.
+015890
+016700 2000-EXIT.
+016800     EXIT.
+016810
+016811******************************************************************
+016812*    2080-AUDITA-REGISTRO                                        *
+016813*    COMPARA O REGISTRO CORRENTE DO ENT01112 COM O HISTORICO DA   *
+016814*    EXECUCAO ANTERIOR (HIST1112), EMITINDO UMA LINHA NO RELAUD1  *
+016815*    QUANDO O FUNCIONARIO FOR NOVO OU TIVER DADOS ALTERADOS, E    *
+016816*    GRAVA O REGISTRO NO NOVO HISTORICO (SNAPSHOT DESTA EXECUCAO) *
+016817******************************************************************
+016818 2080-AUDITA-REGISTRO.
+016819
+016821     MOVE 'N' TO EXT-SW-HIST-ACHADO.
+016822
+016823     PERFORM 2085-BUSCA-HIST THRU 2085-EXIT
+016824             VARYING EXT-IX-HIST FROM 1 BY 1
+016825             UNTIL EXT-IX-HIST > EXT-QT-HIST
+016826                OR EXT-HIST-ACHADO.
+016827
+016828     IF EXT-HIST-ACHADO
+016831         SET EXT-HIST-ACHOU(EXT-IX-HIST-ATUAL) TO TRUE
+016832         IF ARQENT01-NOM-FUNCI NOT EQUAL
+016833                    EXT-HIST-NOM-FUNCI(EXT-IX-HIST-ATUAL)
+016834            OR ARQENT01-NOM-ESCRT NOT EQUAL
+016835                    EXT-HIST-NOM-ESCRT(EXT-IX-HIST-ATUAL)
+016836            OR ARQENT01-NOM-DPTFN NOT EQUAL
+016837                    EXT-HIST-NOM-DPTFN(EXT-IX-HIST-ATUAL)
+016838            OR ARQENT01-SIT-FUNCI NOT EQUAL
+016839                    EXT-HIST-SIT-FUNCI(EXT-IX-HIST-ATUAL)
+016841             ADD 1 TO EXT-QT-AUD-ALTERACOES
+016842             MOVE 'ALTERADO' TO EXT-AUD-TIPO-EVENTO
+016843             PERFORM 2090-EMITE-AUDITORIA THRU 2090-EXIT
+016844         END-IF
+016845     ELSE
+016846         IF EXT-QT-HIST-SEM-TAB GREATER ZEROS
+016847             ADD 1 TO EXT-QT-AUD-SEM-HIST
+016848             MOVE 'SEM-AUDIT' TO EXT-AUD-TIPO-EVENTO
+016849             PERFORM 2090-EMITE-AUDITORIA THRU 2090-EXIT
+016850         ELSE
+016851             ADD 1 TO EXT-QT-AUD-INCLUSOES
+016852             MOVE 'INCLUIDO' TO EXT-AUD-TIPO-EVENTO
+016853             PERFORM 2090-EMITE-AUDITORIA THRU 2090-EXIT
+016854         END-IF
+016855     END-IF.
+016851
+016852     PERFORM 2095-GRAVA-HIST THRU 2095-EXIT.
+016853
+016854 2080-EXIT.
+016855     EXIT.
+016856
+016857******************************************************************
+016858*    2085-BUSCA-HIST                                              *
+016859*    COMPARA O FUNCIONARIO CORRENTE COM A ENTRADA DA TABELA DE     *
+016861*    HISTORICO APONTADA POR EXT-IX-HIST                           *
+016862******************************************************************
+016863 2085-BUSCA-HIST.
+016864
+016865     IF ARQENT01-COD-FUNCI EQUAL EXT-HIST-COD-FUNCI(EXT-IX-HIST)
+016866         SET EXT-HIST-ACHADO TO TRUE
+016867         SET EXT-IX-HIST-ATUAL TO EXT-IX-HIST
+016868     END-IF.
+016869
+016870 2085-EXIT.
+016871     EXIT.
+016872
+016873******************************************************************
+016874*    2090-EMITE-AUDITORIA                                         *
+016875*    GRAVA UMA LINHA NO RELATORIO DE AUDITORIA (RELAUD1) PARA O    *
+016876*    FUNCIONARIO E EVENTO CORRENTES                                *
+016877******************************************************************
+016878 2090-EMITE-AUDITORIA.
+016879
+016881     MOVE SPACES TO RELAUD1-REGISTRO.
+016882     STRING ARQENT01-COD-FUNCI DELIMITED BY SIZE
+016883            ' '               DELIMITED BY SIZE
+016884            EXT-AUD-TIPO-EVENTO DELIMITED BY SIZE
+016885            ' '               DELIMITED BY SIZE
+016886            ARQENT01-NOM-FUNCI DELIMITED BY SIZE
+016887       INTO RELAUD1-REGISTRO.
+016888     WRITE RELAUD1-REGISTRO.
+016889
+016891 2090-EXIT.
+016892     EXIT.
+016893
+016894******************************************************************
+016895*    2095-GRAVA-HIST                                              *
+016896*    GRAVA O REGISTRO CORRENTE NO HISTORICO DA EXECUCAO ATUAL       *
+016897*    (HISTGER1), QUE SERA PROMOVIDO A HIST1112 NO TERMINO NORMAL    *
+016898*    DA EXTRACAO (3800-PROMOVE-HISTORICO), PARA SERVIR DE BASE DE   *
+016899*    COMPARACAO NA PROXIMA EXECUCAO DO EXT01112                     *
+016898******************************************************************
+016899 2095-GRAVA-HIST.
+016901
+016902     MOVE ARQENT01-COD-FUNCI  TO ARQHIST01-COD-FUNCI.
+016903     MOVE ARQENT01-NOM-FUNCI  TO ARQHIST01-NOM-FUNCI.
+016904     MOVE ARQENT01-NOM-ESCRT  TO ARQHIST01-NOM-ESCRT.
+016905     MOVE ARQENT01-NOM-DPTFN  TO ARQHIST01-NOM-DPTFN.
+016906     MOVE ARQENT01-SIT-FUNCI  TO ARQHIST01-SIT-FUNCI.
+016907
+016907     MOVE ARQHIST01-REGISTRO  TO HISTGER1-REGISTRO.
+016908     WRITE HISTGER1-REGISTRO.
+016909
+016911 2095-EXIT.
+016912     EXIT.
+016913
+016914******************************************************************
+016830*    2050-VALIDA-REGISTRO                                       *
+016840*    VALIDA A DATA DE CONTROLE E O ESCRITORIO DO REGISTRO         *
+016850*    CORRENTE, SINALIZANDO O MOTIVO DA REJEICAO QUANDO INVALIDO   *
+016860******************************************************************
+016870 2050-VALIDA-REGISTRO.
+016880
+016890     MOVE 'N' TO EXT-SW-REG-INVALIDO.
+016900
+016910     IF ARQENT01-DAT-COINT EQUAL SPACES
+016920         SET EXT-REG-INVALIDO TO TRUE
+016930         MOVE '01' TO EXT-COD-MOTIVO-REJ
+016940     ELSE
+016950         IF ARQENT01-DAT-DD NOT NUMERIC
+016960            OR ARQENT01-DAT-MM NOT NUMERIC
+016970            OR ARQENT01-DAT-AA NOT NUMERIC
+016980             SET EXT-REG-INVALIDO TO TRUE
+016990             MOVE '02' TO EXT-COD-MOTIVO-REJ
+017000         END-IF
+017010     END-IF.
+017020
+017030     IF ARQENT01-NOM-ESCRT EQUAL SPACES
+017040         IF NOT EXT-REG-INVALIDO
+017045             MOVE '03' TO EXT-COD-MOTIVO-REJ
+017050         END-IF
+017055         SET EXT-REG-INVALIDO TO TRUE
+017060     END-IF.
+017070
+017080 2050-EXIT.
+017090     EXIT.
+017100
+017110******************************************************************
+017120*    2060-GRAVA-REJEITO                                         *
+017130*    GRAVA O REGISTRO REJEITADO NO ARQUIVO DE SUSPENSE            *
+017140*    (SUSP1112), COM O MOTIVO DA REJEICAO                        *
+017150******************************************************************
+017160 2060-GRAVA-REJEITO.
+017170
+017180     MOVE ARQENT01-COD-FUNCI  TO ARQSUS01-COD-FUNCI.
+017190     MOVE ARQENT01-NOM-FUNCI  TO ARQSUS01-NOM-FUNCI.
+017200     MOVE ARQENT01-NOM-ESCRT  TO ARQSUS01-NOM-ESCRT.
+017210     MOVE ARQENT01-DAT-COINT  TO ARQSUS01-DAT-COINT.
+017220     MOVE EXT-COD-MOTIVO-REJ  TO ARQSUS01-COD-MOTIVO.
+017230
+017240     EVALUATE TRUE
+017250         WHEN ARQSUS01-MOT-DATA-AUSENTE
+017260             MOVE 'DATA AUSENTE'          TO ARQSUS01-DSC-MOTIVO
+017270         WHEN ARQSUS01-MOT-DATA-INVALIDA
+017280             MOVE 'DATA INVALIDA'         TO ARQSUS01-DSC-MOTIVO
+017290         WHEN ARQSUS01-MOT-ESCRT-AUSENTE
+017300             MOVE 'ESCRITORIO AUSENTE'    TO ARQSUS01-DSC-MOTIVO
+017310     END-EVALUATE.
+017320
+017330     WRITE ARQSUS01-REGISTRO.
+017340
+017350     ADD 1 TO EXT-QT-REJEITADOS.
+017360
+017370 2060-EXIT.
+017380     EXIT.
+016900
+017000******************************************************************
+017100*    2100-MONTA-SAIDA                                             *
+017200*    MONTA E GRAVA O REGISTRO DE SAIDA (SAI01112)                 *
+017300******************************************************************
+017400 2100-MONTA-SAIDA.
+017500
+017550     MOVE SPACES               TO ARQSAI01-REGISTRO.
+017600     MOVE 'D'                 TO ARQSAI01-TIPO-REG.
+017650     MOVE ARQENT01-COD-FUNCI  TO ARQSAI01-COD-FUNCI.
+017700     MOVE ARQENT01-NOM-FUNCI  TO ARQSAI01-NOM-FUNCI.
+017800     MOVE ARQENT01-NOM-ESCRT  TO ARQSAI01-NOM-ESCRT.
+017850     PERFORM 2150-FORMATA-DATA THRU 2150-EXIT.
+018000
+018100     WRITE ARQSAI01-REGISTRO.
+018150     PERFORM 2120-MONTA-CSV   THRU 2120-EXIT.
+018160     PERFORM 2130-GRAVA-OFICINA THRU 2130-EXIT.
+018200
+018300     ADD 1 TO EXT-QT-GRAVADOS.
+018310     ADD 1 TO EXT-QT-GRAVADOS-EXEC.
+018400
+018500     MOVE ARQENT01-COD-FUNCI  TO EXT-COD-FUNCI-N.
+018600     ADD EXT-COD-FUNCI-N      TO EXT-HASH-COD-FUNCI.
+018650
+018695     PERFORM 2300-GRAVA-CHECKPOINT THRU 2300-EXIT.
+018700
+018710 2100-EXIT.
+018720     EXIT.
+018721
+018722******************************************************************
+018723*    2120-MONTA-CSV                                               *
+018724*    MONTA E GRAVA A LINHA DO EXTRATO REALMENTE DELIMITADO POR     *
+018725*    VIRGULA (ARQCSV01), COM NOME, ESCRITORIO E DATA DE CONTROLE   *
+018726******************************************************************
+018727 2120-MONTA-CSV.
+018728
+018729     MOVE SPACES TO ARQCSV01-REGISTRO.
+018730     STRING FUNCTION TRIM(ARQSAI01-NOM-FUNCI) DELIMITED BY SIZE
+018731            ','                  DELIMITED BY SIZE
+018732            FUNCTION TRIM(ARQSAI01-NOM-ESCRT) DELIMITED BY SIZE
+018733            ','                  DELIMITED BY SIZE
+018734            ARQSAI01-DAT-COINT   DELIMITED BY SIZE
+018735       INTO ARQCSV01-REGISTRO.
+018736
+018737     WRITE ARQCSV01-REGISTRO.
+018738
+018739 2120-EXIT.
+018740     EXIT.
+018741
+018743******************************************************************
+018744*    2130-GRAVA-OFICINA                                          *
+018745*    LOCALIZA (OU ABRE) O ARQUIVO DE SAIDA DEDICADO AO ESCRITORIO *
+018746*    DO REGISTRO CORRENTE E GRAVA O DETALHE NELE. LIMITADO A       *
+018747*    EXT-MAX-OFICINAS ESCRITORIOS DISTINTOS POR EXECUCAO           *
+018748******************************************************************
+018749 2130-GRAVA-OFICINA.
+018751
+018752     MOVE 'N' TO EXT-SW-OFC-ACHADO.
+018753
+018754     PERFORM 2140-BUSCA-OFICINA THRU 2140-EXIT
+018755             VARYING EXT-IX-OFC FROM 1 BY 1
+018756             UNTIL EXT-IX-OFC > EXT-QT-OFICINAS
+018757                OR EXT-OFC-ACHADO.
+018758
+018759     IF EXT-OFC-ACHADO
+018762     ELSE
+018763         IF EXT-QT-OFICINAS LESS EXT-MAX-OFICINAS
+018764             ADD 1 TO EXT-QT-OFICINAS
+018765             SET EXT-IX-OFC       TO EXT-QT-OFICINAS
+018766             SET EXT-IX-OFC-ATUAL TO EXT-QT-OFICINAS
+018767             MOVE ARQENT01-NOM-ESCRT TO EXT-OFC-NOME(EXT-IX-OFC)
+018768             PERFORM 2160-ABRE-ARQ-OFICINA THRU 2160-EXIT
+018769         ELSE
+018771             ADD 1 TO EXT-QT-REG-SEM-OFC
+018772             MOVE ZEROS TO EXT-IX-OFC-ATUAL
+018773         END-IF
+018774     END-IF.
+018775
+018776     IF EXT-IX-OFC-ATUAL GREATER ZEROS
+018777         PERFORM 2170-GRAVA-ARQ-OFICINA THRU 2170-EXIT
+018778     END-IF.
+018779
+018781 2130-EXIT.
+018782     EXIT.
+018783
+018784******************************************************************
+018785*    2140-BUSCA-OFICINA                                           *
+018786*    COMPARA O ESCRITORIO CORRENTE COM A ENTRADA DA TABELA         *
+018787*    APONTADA POR EXT-IX-OFC                                      *
+018788******************************************************************
+018789 2140-BUSCA-OFICINA.
+018791
+018792     IF ARQENT01-NOM-ESCRT EQUAL EXT-OFC-NOME(EXT-IX-OFC)
+018793         SET EXT-OFC-ACHADO TO TRUE
+018794         SET EXT-IX-OFC-ATUAL TO EXT-IX-OFC
+018795     END-IF.
+018796
+018797 2140-EXIT.
+018797     EXIT.
+018798
+018799******************************************************************
+018800*    2160-ABRE-ARQ-OFICINA                                        *
+018801*    ABRE O ARQUIVO DE SAIDA DO NOVO ESCRITORIO, NA POSICAO DA     *
+018802*    TABELA INDICADA POR EXT-IX-OFC-ATUAL. ASSIM COMO ARQSAI01,    *
+018803*    ARQCSV01 E SUSP1112, ABRE EM EXTEND QUANDO HOUVER RESTART,    *
+018804*    POIS O ARQUIVO DO ESCRITORIO PODE TER SIDO GRAVADO NUMA       *
+018805*    EXECUCAO ANTERIOR, ANTES DO ABEND. SE O ESCRITORIO SO         *
+018805*    APARECER APOS O PONTO DE CHECKPOINT, O ARQUIVO AINDA NAO      *
+018805*    EXISTE (STATUS 35) E A ABERTURA CAI PARA OUTPUT               *
+018806******************************************************************
+018807 2160-ABRE-ARQ-OFICINA.
+018808
+018809     IF EXT-RESTART
+018810         EVALUATE EXT-IX-OFC-ATUAL
+018811             WHEN 01   OPEN EXTEND ARQOFC01
+018812             WHEN 02   OPEN EXTEND ARQOFC02
+018813             WHEN 03   OPEN EXTEND ARQOFC03
+018814             WHEN 04   OPEN EXTEND ARQOFC04
+018815             WHEN 05   OPEN EXTEND ARQOFC05
+018816             WHEN 06   OPEN EXTEND ARQOFC06
+018817             WHEN 07   OPEN EXTEND ARQOFC07
+018818             WHEN 08   OPEN EXTEND ARQOFC08
+018819             WHEN 09   OPEN EXTEND ARQOFC09
+018820             WHEN 10   OPEN EXTEND ARQOFC10
+018821         END-EVALUATE
+018821         IF EXT-FS-ARQOFC NOT EQUAL '00'
+018821             PERFORM 2165-ABRE-ARQ-OFICINA-NOVO
+018821                     THRU 2165-EXIT
+018821         END-IF
+018822     ELSE
+018822         PERFORM 2165-ABRE-ARQ-OFICINA-NOVO THRU 2165-EXIT
+018835     END-IF.
+
+018822 2160-EXIT.
+018823     EXIT.
+
+018824******************************************************************
+018824*    2165-ABRE-ARQ-OFICINA-NOVO                                   *
+018824*    ABRE (OUTPUT) O ARQUIVO DO ESCRITORIO QUANDO ELE AINDA NAO    *
+018824*    EXISTIR, NA POSICAO INDICADA POR EXT-IX-OFC-ATUAL             *
+018824******************************************************************
+018824 2165-ABRE-ARQ-OFICINA-NOVO.
+
+018824     EVALUATE EXT-IX-OFC-ATUAL
+018824         WHEN 01   OPEN OUTPUT ARQOFC01
+018824         WHEN 02   OPEN OUTPUT ARQOFC02
+018824         WHEN 03   OPEN OUTPUT ARQOFC03
+018824         WHEN 04   OPEN OUTPUT ARQOFC04
+018824         WHEN 05   OPEN OUTPUT ARQOFC05
+018824         WHEN 06   OPEN OUTPUT ARQOFC06
+018824         WHEN 07   OPEN OUTPUT ARQOFC07
+018824         WHEN 08   OPEN OUTPUT ARQOFC08
+018824         WHEN 09   OPEN OUTPUT ARQOFC09
+018824         WHEN 10   OPEN OUTPUT ARQOFC10
+018824     END-EVALUATE.
+
+018824 2165-EXIT.
+018824     EXIT.
+018824
+018825******************************************************************
+018826*    2170-GRAVA-ARQ-OFICINA                                       *
+018827*    GRAVA O DETALHE NO ARQUIVO DO ESCRITORIO APONTADO POR         *
+018828*    EXT-IX-OFC-ATUAL                                              *
+018829******************************************************************
+018831 2170-GRAVA-ARQ-OFICINA.
+018832
+018833     EVALUATE EXT-IX-OFC-ATUAL
+018834         WHEN 01   MOVE ARQSAI01-REGISTRO TO ARQOFC01-REGISTRO
+018835                   WRITE ARQOFC01-REGISTRO
+018836         WHEN 02   MOVE ARQSAI01-REGISTRO TO ARQOFC02-REGISTRO
+018837                   WRITE ARQOFC02-REGISTRO
+018838         WHEN 03   MOVE ARQSAI01-REGISTRO TO ARQOFC03-REGISTRO
+018839                   WRITE ARQOFC03-REGISTRO
+018841         WHEN 04   MOVE ARQSAI01-REGISTRO TO ARQOFC04-REGISTRO
+018842                   WRITE ARQOFC04-REGISTRO
+018843         WHEN 05   MOVE ARQSAI01-REGISTRO TO ARQOFC05-REGISTRO
+018844                   WRITE ARQOFC05-REGISTRO
+018845         WHEN 06   MOVE ARQSAI01-REGISTRO TO ARQOFC06-REGISTRO
+018846                   WRITE ARQOFC06-REGISTRO
+018847         WHEN 07   MOVE ARQSAI01-REGISTRO TO ARQOFC07-REGISTRO
+018848                   WRITE ARQOFC07-REGISTRO
+018849         WHEN 08   MOVE ARQSAI01-REGISTRO TO ARQOFC08-REGISTRO
+018851                   WRITE ARQOFC08-REGISTRO
+018852         WHEN 09   MOVE ARQSAI01-REGISTRO TO ARQOFC09-REGISTRO
+018853                   WRITE ARQOFC09-REGISTRO
+018854         WHEN 10   MOVE ARQSAI01-REGISTRO TO ARQOFC10-REGISTRO
+018855                   WRITE ARQOFC10-REGISTRO
+018856     END-EVALUATE.
+018857
+018858 2170-EXIT.
+018859     EXIT.
+018861
+018862******************************************************************
+018750*    2300-GRAVA-CHECKPOINT                                      *
+018760*    ATUALIZA O ARQUIVO DE CHECKPOINT (CKPOINT1) COM O ULTIMO     *
+018770*    ARQENT01-COD-FUNCI GRAVADO E OS TOTAIS ACUMULADOS, PARA      *
+018775*    PERMITIR O RESTART DA EXTRACAO EM CASO DE ABEND. CHAMADA A   *
+018776*    CADA REGISTRO GRAVADO EM 2100-MONTA-SAIDA (E NAO A CADA N    *
+018777*    REGISTROS), POIS SO ASSIM O CHECKPOINT REFLETE EXATAMENTE O  *
+018778*    QUE JA FOI GRAVADO NOS ARQUIVOS DE SAIDA (LINE SEQUENTIAL,   *
+018779*    ABERTOS EM EXTEND NO RESTART) E EVITA REGRAVAR EM DUPLICIDADE*
+018780*    OS REGISTROS GRAVADOS APOS O ULTIMO CHECKPOINT ANTES DO ABEND*
+018790******************************************************************
+018800 2300-GRAVA-CHECKPOINT.
+018810
+018820     OPEN OUTPUT CKPOINT1.
+018830
+018835     MOVE SPACES               TO CKPOINT1-REGISTRO.
+018840     MOVE ARQENT01-COD-FUNCI   TO CKPT-COD-FUNCI.
+018850     MOVE EXT-QT-GRAVADOS      TO CKPT-QT-GRAVADOS.
+018860     MOVE EXT-HASH-COD-FUNCI   TO CKPT-HASH-COD-FUNCI.
+018880
+018890     WRITE CKPOINT1-REGISTRO.
+018900
+018910     CLOSE CKPOINT1.
+018920
+018930 2300-EXIT.
+018940     EXIT.
+018730
+018740******************************************************************
+018750*    2150-FORMATA-DATA                                           *
+018760*    GRAVA ARQSAI01-DAT-COINT NO FORMATO ESCOLHIDO NO CARTAO DE   *
+018770*    PARAMETROS: '1' = DDMMAAAA (DEFAULT), '2' = ISO AAAA-MM-DD   *
+018780******************************************************************
+018790 2150-FORMATA-DATA.
+018800
+018810     IF EXT-FORMATO-ISO
+018820         STRING ARQENT01-DAT-AA  DELIMITED BY SIZE
+018830                '-'              DELIMITED BY SIZE
+018840                ARQENT01-DAT-MM  DELIMITED BY SIZE
+018850                '-'              DELIMITED BY SIZE
+018860                ARQENT01-DAT-DD  DELIMITED BY SIZE
+018870           INTO ARQSAI01-DAT-COINT
+018880     ELSE
+018890         MOVE ARQENT01-DAT-COINT TO ARQSAI01-DAT-COINT
+018900     END-IF.
+018910
+018920 2150-EXIT.
+018930     EXIT.
+018940
+018950******************************************************************
+018960*    2200-ACUMULA-DEPTO                                          *
+018970*    ACUMULA O EFETIVO POR DEPARTAMENTO (ARQENT01-NOM-DPTFN) NA   *
+018980*    TABELA EM MEMORIA, PARA O RESUMO DE HEADCOUNT (RELDEPTO)     *
+018990******************************************************************
+019010 2200-ACUMULA-DEPTO.
+019020
+019030     MOVE 'N' TO EXT-SW-DEPTO-ACHADO.
+019040
+019050     PERFORM 2210-BUSCA-DEPTO THRU 2210-EXIT
+019060             VARYING EXT-IX-DEPTO FROM 1 BY 1
+019070             UNTIL EXT-IX-DEPTO > EXT-QT-DEPTOS
+019080                OR EXT-DEPTO-ACHADO.
+019090
+019100     IF EXT-DEPTO-ACHADO
+019110         ADD 1 TO EXT-DEPTO-QTD(EXT-IX-DEPTO-ATUAL)
+019120     ELSE
+019125         IF EXT-QT-DEPTOS LESS EXT-MAX-DEPTOS
+019130             ADD 1 TO EXT-QT-DEPTOS
+019140             SET EXT-IX-DEPTO TO EXT-QT-DEPTOS
+019150             MOVE ARQENT01-NOM-DPTFN
+019151               TO EXT-DEPTO-NOME(EXT-IX-DEPTO)
+019160             MOVE 1 TO EXT-DEPTO-QTD(EXT-IX-DEPTO)
+019165         ELSE
+019166             ADD 1 TO EXT-QT-REG-SEM-DEPTO
+019167         END-IF
+019170     END-IF.
+019180
+019190 2200-EXIT.
+019200     EXIT.
+019210
+019220******************************************************************
+019230*    2210-BUSCA-DEPTO                                            *
+019240*    COMPARA O DEPARTAMENTO CORRENTE COM A ENTRADA DA TABELA      *
+019250*    APONTADA POR EXT-IX-DEPTO                                   *
+019260******************************************************************
+019270 2210-BUSCA-DEPTO.
+019280
+019290     IF ARQENT01-NOM-DPTFN EQUAL EXT-DEPTO-NOME(EXT-IX-DEPTO)
+019300         SET EXT-DEPTO-ACHADO TO TRUE
+019305         SET EXT-IX-DEPTO-ATUAL TO EXT-IX-DEPTO
+019310     END-IF.
+019320
+019330 2210-EXIT.
+019340     EXIT.
+019000
+019100******************************************************************
+019200*    3000-FINALIZA                                                *
+019300*    GRAVA O RODAPE DE CONTROLE, FECHA OS ARQUIVOS, EMITE O       *
+019400*    RELATORIO DE RECONCILIACAO E O RESUMO DO PROCESSAMENTO       *
+019500******************************************************************
+019600 3000-FINALIZA.
+019700
+019800     PERFORM 3100-GRAVA-RODAPE         THRU 3100-EXIT.
+019900
+020000     CLOSE ARQENT01.
+020100     CLOSE ARQSAI01.
+020150     CLOSE ARQCSV01.
+020200
+020300     PERFORM 3200-EMITE-RECONCILIACAO  THRU 3200-EXIT.
+020400
+020500     CLOSE RELCTL1.
+020510     CLOSE SUSP1112.
+020550
+020560     PERFORM 3300-ORDENA-DEPTOS        THRU 3300-EXIT.
+020570     PERFORM 3400-EMITE-RESUMO-DEPTO   THRU 3400-EXIT.
+020575     PERFORM 3600-FECHA-ARQ-OFICINA    THRU 3600-EXIT
+020576             VARYING EXT-IX-OFC FROM 1 BY 1
+020577             UNTIL EXT-IX-OFC > EXT-QT-OFICINAS.
+020578     PERFORM 3700-AUDITA-REMOVIDO      THRU 3700-EXIT
+020579             VARYING EXT-IX-HIST FROM 1 BY 1
+020581             UNTIL EXT-IX-HIST > EXT-QT-HIST.
+020582     CLOSE HISTGER1.
+020583     CLOSE RELAUD1.
+020584     PERFORM 3800-PROMOVE-HISTORICO    THRU 3800-EXIT.
+020580     PERFORM 3500-REMOVE-CHECKPOINT    THRU 3500-EXIT.
+020600
+020700     DISPLAY 'EXT01112 - REGISTROS LIDOS ....: ' EXT-QT-LIDOS.
+020710     DISPLAY 'EXT01112 - SKIP CHECKPOINT .....: '
+020715              EXT-QT-SKIP-CKPT.
+020800     DISPLAY 'EXT01112 - INATIVOS DESPREZADOS.: ' EXT-QT-INATIVOS.
+020900     DISPLAY 'EXT01112 - REGISTROS GRAVADOS ..: ' EXT-QT-GRAVADOS.
+020910     DISPLAY 'EXT01112 - REJEITADOS (SUSPENSE): '
+020915              EXT-QT-REJEITADOS.
+020916     DISPLAY 'EXT01112 - ARQUIVOS POR ESCRITORIO ..: '
+020917              EXT-QT-OFICINAS.
+020918     IF EXT-QT-REG-SEM-OFC GREATER ZEROS
+020919         DISPLAY 'EXT01112 - SEM ARQUIVO P/ESCRITORIO .: '
+020921                  EXT-QT-REG-SEM-OFC
+020922     END-IF.
+020923     IF EXT-QT-REG-SEM-DEPTO GREATER ZEROS
+020924         DISPLAY 'EXT01112 - SEM VAGA NA TABELA DE DEPTO: '
+020925                 EXT-QT-REG-SEM-DEPTO
+020926     END-IF.
+020925     DISPLAY 'EXT01112 - AUDITORIA INCLUSOES .: '
+020926              EXT-QT-AUD-INCLUSOES.
+020927     DISPLAY 'EXT01112 - AUDITORIA EXCLUSOES .: '
+020928              EXT-QT-AUD-EXCLUSOES.
+020929     DISPLAY 'EXT01112 - AUDITORIA ALTERACOES : '
+020931              EXT-QT-AUD-ALTERACOES.
+020932     IF EXT-QT-HIST-SEM-TAB GREATER ZEROS
+020933         DISPLAY 'EXT01112 - HISTORICO SEM VAGA NA TABELA: '
+020934                  EXT-QT-HIST-SEM-TAB
+020935     END-IF.
+020936     IF EXT-QT-AUD-SEM-HIST GREATER ZEROS
+020937         DISPLAY 'EXT01112 - AUDITORIA NAO REALIZADA (SEM '
+020938                 'HISTORICO): ' EXT-QT-AUD-SEM-HIST
+020939     END-IF.
+021000
+021100 3000-EXIT.
+021200     EXIT.
+021210
+021220******************************************************************
+021230*    3500-REMOVE-CHECKPOINT                                     *
+021240*    AO TERMINO NORMAL DA EXTRACAO, ESVAZIA O ARQUIVO DE          *
+021250*    CHECKPOINT (ZERO REGISTROS), DE MODO QUE A PROXIMA           *
+021260*    EXECUCAO DO EXT01112, AO NAO ENCONTRAR NENHUM REGISTRO DE    *
+021265*    CHECKPOINT (1400-LE-CHECKPOINT, READ ... AT END), COMECE DO  *
+021266*    INICIO DO ARQENT01. O ARQUIVO EM SI PERMANECE DEFINIDO, SO   *
+021267*    O SEU CONTEUDO E LIMPO, SEM DEPENDER DE COMANDOS DO          *
+021268*    SISTEMA OPERACIONAL                                          *
+021270******************************************************************
+021280 3500-REMOVE-CHECKPOINT.
+021290
+021310     OPEN OUTPUT CKPOINT1.
+021320     CLOSE CKPOINT1.
+021325
+021330 3500-EXIT.
+021340     EXIT.
+021341
+021342******************************************************************
+021343*    3600-FECHA-ARQ-OFICINA                                      *
+021344*    FECHA O ARQUIVO DE SAIDA DO ESCRITORIO APONTADO POR          *
+021345*    EXT-IX-OFC                                                   *
+021346******************************************************************
+021347 3600-FECHA-ARQ-OFICINA.
+021348
+021349     EVALUATE EXT-IX-OFC
+021351         WHEN 01   CLOSE ARQOFC01
+021352         WHEN 02   CLOSE ARQOFC02
+021353         WHEN 03   CLOSE ARQOFC03
+021354         WHEN 04   CLOSE ARQOFC04
+021355         WHEN 05   CLOSE ARQOFC05
+021356         WHEN 06   CLOSE ARQOFC06
+021357         WHEN 07   CLOSE ARQOFC07
+021358         WHEN 08   CLOSE ARQOFC08
+021359         WHEN 09   CLOSE ARQOFC09
+021361         WHEN 10   CLOSE ARQOFC10
+021362     END-EVALUATE.
+021363
+021364 3600-EXIT.
+021365     EXIT.
+021366
+021367******************************************************************
+021368*    3700-AUDITA-REMOVIDO                                        *
+021369*    PERCORRE A TABELA DE HISTORICO (EXT-TAB-HIST) E, PARA CADA    *
+021371*    ENTRADA NAO LOCALIZADA NO ARQENT01 DESTA EXECUCAO, EMITE UMA  *
+021372*    LINHA DE "REMOVIDO" NO RELAUD1                                *
+021373******************************************************************
+021374 3700-AUDITA-REMOVIDO.
+021375
+021376     IF NOT EXT-HIST-ACHOU(EXT-IX-HIST)
+021377         ADD 1 TO EXT-QT-AUD-EXCLUSOES
+021378         MOVE SPACES TO RELAUD1-REGISTRO
+021379         STRING EXT-HIST-COD-FUNCI(EXT-IX-HIST) DELIMITED BY SIZE
+021381                ' '                             DELIMITED BY SIZE
+021382                'REMOVIDO'                       DELIMITED BY SIZE
+021383                ' '                             DELIMITED BY SIZE
+021384                EXT-HIST-NOM-FUNCI(EXT-IX-HIST) DELIMITED BY SIZE
+021386           INTO RELAUD1-REGISTRO
+021387         WRITE RELAUD1-REGISTRO
+021388     END-IF.
+021389
+021391 3700-EXIT.
+021392     EXIT.
+021393
+021394******************************************************************
+021395*    3800-PROMOVE-HISTORICO                                      *
+021396*    NO TERMINO NORMAL DA EXTRACAO, COPIA O HISTORICO GERADO      *
+021397*    NESTA EXECUCAO (HISTGER1) PARA O ARQUIVO HIST1112, QUE E     *
+021398*    USADO COMO BASE DE COMPARACAO PELA PROXIMA EXECUCAO. A       *
+021399*    PROMOCAO SO OCORRE APOS O TERMINO NORMAL DO PROGRAMA, PARA   *
+021401*    QUE UM ABEND NO MEIO DE UMA EXECUCAO NUNCA DEIXE O HIST1112  *
+021402*    COM UM RETRATO PARCIAL DO CADASTRO                           *
+021403******************************************************************
+021404 3800-PROMOVE-HISTORICO.
+021405
+021406     OPEN INPUT  HISTGER1.
+021407     OPEN OUTPUT HIST1112.
+021408
+021409     PERFORM 3810-LER-HISTGER THRU 3810-EXIT.
+021411     PERFORM 3820-COPIA-HISTGER THRU 3820-EXIT
+021412             UNTIL EXT-FIM-HISTGER.
+021413
+021414     CLOSE HISTGER1.
+021415     CLOSE HIST1112.
+021416
+021417 3800-EXIT.
+021418     EXIT.
+021419
+021421******************************************************************
+021422*    3810-LER-HISTGER                                             *
+021423*    LE UM REGISTRO DO HISTORICO GERADO NESTA EXECUCAO (HISTGER1)  *
+021424******************************************************************
+021425 3810-LER-HISTGER.
+021426
+021427     READ HISTGER1
+021428         AT END
+021429             SET EXT-FIM-HISTGER TO TRUE
+021431     END-READ.
+021432
+021433 3810-EXIT.
+021434     EXIT.
+021435
+021436******************************************************************
+021437*    3820-COPIA-HISTGER                                           *
+021438*    GRAVA NO HIST1112 O REGISTRO LIDO DO HISTGER1 E LE O PROXIMO  *
+021439******************************************************************
+021441 3820-COPIA-HISTGER.
+021442
+021443     WRITE ARQHIST01-REGISTRO FROM HISTGER1-REGISTRO.
+021444
+021445     PERFORM 3810-LER-HISTGER THRU 3810-EXIT.
+021446
+021447 3820-EXIT.
+021448     EXIT.
+021449
+021400******************************************************************
+021500*    3100-GRAVA-RODAPE                                           *
+021600*    GRAVA O REGISTRO DE RODAPE/TRAILER DE CONTROLE NO SAI01112   *
+021700******************************************************************
+021800 3100-GRAVA-RODAPE.
+021900
+021950     MOVE SPACES                TO ARQSAI01-RODAPE.
+021960     MOVE 'T'                   TO ARQSAI01-ROD-TIPO-REG.
+022000     MOVE EXT-QT-GRAVADOS        TO ARQSAI01-ROD-QT-REGISTROS.
+022100     MOVE EXT-HASH-COD-FUNCI     TO ARQSAI01-ROD-HASH-COD-FUNCI.
+022200
+022300     MOVE ARQSAI01-RODAPE        TO ARQSAI01-REGISTRO.
+022400     WRITE ARQSAI01-REGISTRO.
+022500
+022600 3100-EXIT.
+022700     EXIT.
+022800
+022900******************************************************************
+023000*    3200-EMITE-RECONCILIACAO                                    *
+023100*    EMITE O RELATORIO DE RECONCILIACAO ENTRADA X SAIDA           *
+023200******************************************************************
+023300 3200-EMITE-RECONCILIACAO.
+023400
+023500     MOVE SPACES TO RELCTL1-REGISTRO.
+023600     STRING 'RELATORIO DE RECONCILIACAO - EXT01112'
+023700            DELIMITED BY SIZE INTO RELCTL1-REGISTRO.
+023800     WRITE RELCTL1-REGISTRO.
+023900
+024000     MOVE SPACES TO RELCTL1-REGISTRO.
+024100     WRITE RELCTL1-REGISTRO.
+024200
+024300     MOVE SPACES TO RELCTL1-REGISTRO.
+024400     STRING 'REGISTROS LIDOS  DO ENT01112 ......: '
+024500            DELIMITED BY SIZE
+024600            EXT-QT-LIDOS   DELIMITED BY SIZE
+024700       INTO RELCTL1-REGISTRO.
+024800     WRITE RELCTL1-REGISTRO.
+024900
+025000     MOVE SPACES TO RELCTL1-REGISTRO.
+025100     STRING 'REGISTROS INATIVOS DESPREZADOS ....: '
+025200            DELIMITED BY SIZE
+025300            EXT-QT-INATIVOS DELIMITED BY SIZE
+025400       INTO RELCTL1-REGISTRO.
+025500     WRITE RELCTL1-REGISTRO.
+025510
+025520     MOVE SPACES TO RELCTL1-REGISTRO.
+025530     STRING 'REGISTROS JA GRAVADOS (CHECKPOINT) .: '
+025540            DELIMITED BY SIZE
+025550            EXT-QT-SKIP-CKPT DELIMITED BY SIZE
+025560       INTO RELCTL1-REGISTRO.
+025570     WRITE RELCTL1-REGISTRO.
+025600
+025700     MOVE SPACES TO RELCTL1-REGISTRO.
+025800     STRING 'REGISTROS GRAVADOS NO SAI01112 ....: '
+025900            DELIMITED BY SIZE
+026000            EXT-QT-GRAVADOS-EXEC DELIMITED BY SIZE
+026100       INTO RELCTL1-REGISTRO.
+026200     WRITE RELCTL1-REGISTRO.
+026210
+026220     MOVE SPACES TO RELCTL1-REGISTRO.
+026230     STRING 'REGISTROS REJEITADOS (SUSP1112) ...: '
+026240            DELIMITED BY SIZE
+026250            EXT-QT-REJEITADOS DELIMITED BY SIZE
+026260       INTO RELCTL1-REGISTRO.
+026270     WRITE RELCTL1-REGISTRO.
+026300
+026400     MOVE SPACES TO RELCTL1-REGISTRO.
+026500     WRITE RELCTL1-REGISTRO.
+026600
+026700     MOVE SPACES TO RELCTL1-REGISTRO.
+026800     IF EXT-QT-LIDOS EQUAL (EXT-QT-GRAVADOS-EXEC + EXT-QT-INATIVOS
+026805                                + EXT-QT-REJEITADOS
+026810                                + EXT-QT-SKIP-CKPT)
+026900         STRING 'SITUACAO ..........................: BATIDO'
+027000                DELIMITED BY SIZE INTO RELCTL1-REGISTRO
+027100     ELSE
+027200         STRING 'SITUACAO ..........................: NAO BATIDO'
+027300                DELIMITED BY SIZE INTO RELCTL1-REGISTRO
+027400     END-IF.
+027500     WRITE RELCTL1-REGISTRO.
+027600
+027700 3200-EXIT.
+027800     EXIT.
+027810
+027820******************************************************************
+027830*    3300-ORDENA-DEPTOS                                          *
+027840*    ORDENA A TABELA DE DEPARTAMENTOS POR NOME (ARQENT01-NOM-     *
+027850*    DPTFN), EM ORDEM CRESCENTE, PARA O RESUMO RELDEPTO           *
+027860******************************************************************
+027870 3300-ORDENA-DEPTOS.
+027880
+027890     MOVE 'S' TO EXT-SW-TROCOU.
+027900
+027910     PERFORM 3310-PASSO-ORDENACAO THRU 3310-EXIT
+027920             UNTIL NOT EXT-TROCOU.
+027930
+027940 3300-EXIT.
+027950     EXIT.
+027960
+027970******************************************************************
+027980*    3310-PASSO-ORDENACAO                                        *
+027990*    EXECUTA UMA PASSADA DO BUBBLE-SORT SOBRE A TABELA DE         *
+028000*    DEPARTAMENTOS                                                *
+028010******************************************************************
+028020 3310-PASSO-ORDENACAO.
+028030
+028040     MOVE 'N' TO EXT-SW-TROCOU.
+028050
+028060     PERFORM 3320-COMPARA-PAR THRU 3320-EXIT
+028070             VARYING EXT-IX-A FROM 1 BY 1
+028080             UNTIL EXT-IX-A NOT LESS THAN EXT-QT-DEPTOS.
+028090
+028100 3310-EXIT.
+028110     EXIT.
+028120
+028130******************************************************************
+028140*    3320-COMPARA-PAR                                            *
+028150*    COMPARA O PAR DE ENTRADAS ADJACENTES E INVERTE SE ESTIVEREM  *
+028160*    FORA DE ORDEM                                                *
+028170******************************************************************
+028180 3320-COMPARA-PAR.
+028190
+028200     COMPUTE EXT-IX-B = EXT-IX-A + 1.
+028210
+028220     IF EXT-DEPTO-NOME(EXT-IX-A) GREATER EXT-DEPTO-NOME(EXT-IX-B)
+028230         MOVE EXT-DEPTO-NOME(EXT-IX-A) TO EXT-DEPTO-TEMP-NOME
+028240         MOVE EXT-DEPTO-QTD(EXT-IX-A)  TO EXT-DEPTO-TEMP-QTD
+028250         MOVE EXT-DEPTO-NOME(EXT-IX-B) TO EXT-DEPTO-NOME(EXT-IX-A)
+028260         MOVE EXT-DEPTO-QTD(EXT-IX-B)  TO EXT-DEPTO-QTD(EXT-IX-A)
+028270         MOVE EXT-DEPTO-TEMP-NOME TO EXT-DEPTO-NOME(EXT-IX-B)
+028280         MOVE EXT-DEPTO-TEMP-QTD  TO EXT-DEPTO-QTD(EXT-IX-B)
+028290         MOVE 'S' TO EXT-SW-TROCOU
+028300     END-IF.
+028310
+028320 3320-EXIT.
+028330     EXIT.
+028340
+028350******************************************************************
+028360*    3400-EMITE-RESUMO-DEPTO                                     *
+028370*    EMITE O RESUMO DE EFETIVO POR DEPARTAMENTO (RELDEPTO),       *
+028380*    ORDENADO POR DEPARTAMENTO, COM TOTAL GERAL                   *
+028390******************************************************************
+028400 3400-EMITE-RESUMO-DEPTO.
+028410
+028420     OPEN OUTPUT RELDEPTO.
+028430
+028440     MOVE SPACES TO RELDEPTO-REGISTRO.
+028450     STRING 'RESUMO DE EFETIVO POR DEPARTAMENTO - EXT01112'
+028460            DELIMITED BY SIZE INTO RELDEPTO-REGISTRO.
+028470     WRITE RELDEPTO-REGISTRO.
+028480
+028490     MOVE SPACES TO RELDEPTO-REGISTRO.
+028500     WRITE RELDEPTO-REGISTRO.
+028510
+028520     PERFORM 3410-EMITE-LINHA-DEPTO THRU 3410-EXIT
+028530             VARYING EXT-IX-DEPTO FROM 1 BY 1
+028540             UNTIL EXT-IX-DEPTO > EXT-QT-DEPTOS.
+028550
+028560     MOVE SPACES TO RELDEPTO-REGISTRO.
+028570     WRITE RELDEPTO-REGISTRO.
+028580
+028590     MOVE SPACES TO RELDEPTO-REGISTRO.
+028600     STRING 'TOTAL GERAL ........................: '
+028610            DELIMITED BY SIZE
+028620            EXT-QT-TOTAL-ATIVOS DELIMITED BY SIZE
+028630       INTO RELDEPTO-REGISTRO.
+028640     WRITE RELDEPTO-REGISTRO.
+028650
+028660     CLOSE RELDEPTO.
+028670
+028680 3400-EXIT.
+028690     EXIT.
+028700
+028710******************************************************************
+028720*    3410-EMITE-LINHA-DEPTO                                      *
+028730*    EMITE UMA LINHA DO RESUMO COM O NOME E O EFETIVO DO          *
+028740*    DEPARTAMENTO APONTADO POR EXT-IX-DEPTO                       *
+028750******************************************************************
+028760 3410-EMITE-LINHA-DEPTO.
+028770
+028780     MOVE SPACES TO RELDEPTO-REGISTRO.
+028790     STRING EXT-DEPTO-NOME(EXT-IX-DEPTO) DELIMITED BY SIZE
+028800            ' ...: '                     DELIMITED BY SIZE
+028810            EXT-DEPTO-QTD(EXT-IX-DEPTO)  DELIMITED BY SIZE
+028820       INTO RELDEPTO-REGISTRO
+028830     END-STRING
+028840     WRITE RELDEPTO-REGISTRO.
+028850
+028860     ADD EXT-DEPTO-QTD(EXT-IX-DEPTO) TO EXT-QT-TOTAL-ATIVOS.
+028900
+028930 3410-EXIT.
+028940     EXIT.
