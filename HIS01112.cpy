@@ -0,0 +1,25 @@
+
+      ******************************************************************
+      *                    *** BOOK CADASTRO ***                       *
+      *----------------------------------------------------------------*
+      *     TAMANHO DO REGISTRO: 144 BYTES
+      *----------------------------------------------------------------*
+      *     HISTORICO (SNAPSHOT) DO CADASTRO ENT01112 NA DATA DA        *
+      *     ULTIMA EXECUCAO DO EXT01112. USADO PARA COMPARAR COM O      *
+      *     CADASTRO DA EXECUCAO ATUAL E DETECTAR INCLUSOES, EXCLUSOES  *
+      *     E ALTERACOES (RELAUD1).                                    *
+      *----------------------------------------------------------------*
+      *     NOME DO CAMPO           DESCRICAO
+      *------------------------     -----------
+      *     ARQHIST01-COD-FUNCI     Codigo do funcionario
+      *     ARQHIST01-NOM-FUNCI     Nome do funcionario
+      *     ARQHIST01-NOM-ESCRT     Nome do escritorio do funcionario
+      *     ARQHIST01-NOM-DPTFN     Nome do departamento do funcionario
+      *     ARQHIST01-SIT-FUNCI     Situacao do funcionario (A/I)
+      *----------------------------------------------------------------*
+          01 ARQHIST01-REGISTRO.
+             03 ARQHIST01-COD-FUNCI           PIC X(08).
+             03 ARQHIST01-NOM-FUNCI           PIC X(50).
+             03 ARQHIST01-NOM-ESCRT           PIC X(30).
+             03 ARQHIST01-NOM-DPTFN           PIC X(55).
+             03 ARQHIST01-SIT-FUNCI           PIC X(01).
